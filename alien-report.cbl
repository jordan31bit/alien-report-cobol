@@ -3,6 +3,19 @@
       * Date: 12/15/2022
       * Purpose: Learning purpose
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   08/08/2026 - Summary/aggregation reports off SortedFile,
+      *                reject handling, duration/datetime decomposition,
+      *                checkpoint/restart, parameterized file paths,
+      *                shape validation, extra sort orders, duplicate
+      *                detection audit report.
+      *   08/09/2026 - Checkpoint written every row instead of every
+      *                1000 so restart can never duplicate output;
+      *                fixed zero-denominator check in fraction
+      *                duration parsing; state/country tables now warn
+      *                and count when capacity is exceeded instead of
+      *                dropping silently.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ALIEN-SIGHTINGS.
@@ -11,36 +24,110 @@
        FILE-CONTROL.
           SELECT WorkFile ASSIGN TO WorkData.
 
-          SELECT UFODATA ASSIGN TO
-          "C:\Users\jorda\Documents\Datasets\archive\complete-csv.csv"
+          SELECT WorkFile-Shape ASSIGN TO WorkData-Shape.
+
+          SELECT WorkFile-Date ASSIGN TO WorkData-Date.
+
+          SELECT WorkFile-Dedup ASSIGN TO WorkData-Dedup.
+
+          SELECT UFODATA ASSIGN TO DYNAMIC WS-UFODATA-Path
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT UFODATA-OUT-Fixed ASSIGN TO DYNAMIC WS-UFOOUT-Path
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT UFODATA-IN-Fixed ASSIGN TO DYNAMIC WS-UFOOUT-Path
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT Reject-File ASSIGN TO DYNAMIC WS-RejFile-Path
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT Checkpoint-File ASSIGN TO DYNAMIC WS-Ckpt-Path
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS IS WS-Ckpt-File-Status.
+
+          SELECT SortedFile ASSIGN TO DYNAMIC WS-SortedFile-Path
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT SortedFile-Shape ASSIGN TO DYNAMIC WS-SortShape-Path
           ORGANIZATION IS LINE SEQUENTIAL.
 
-          SELECT UFODATA-OUT-Fixed ASSIGN TO
-          "C:\Users\jorda\Documents\Datasets\archive\tempfile.csv"
+          SELECT SortedFile-Date ASSIGN TO DYNAMIC WS-SortDate-Path
           ORGANIZATION IS LINE SEQUENTIAL.
-          SELECT UFODATA-IN-Fixed ASSIGN TO
-          "C:\Users\jorda\Documents\Datasets\archive\tempfile.csv"
+
+          SELECT Dedup-Sorted-File ASSIGN TO DYNAMIC WS-Dedup-Path
+          ORGANIZATION IS LINE SEQUENTIAL.
+
+          SELECT Duplicate-Report ASSIGN TO DYNAMIC WS-DupRpt-Path
           ORGANIZATION IS LINE SEQUENTIAL.
 
-          SELECT SortedFile ASSIGN TO
-           "C:\Users\jorda\Documents\Datasets\COBOL-REPORTS\
-      -     "ALIEN-REPORT.csv"
+          SELECT Sorted-Data-Out ASSIGN TO DYNAMIC WS-SortedOut-Path
           ORGANIZATION IS LINE SEQUENTIAL.
 
-          SELECT Sorted-Data-Out ASSIGN TO
-          "C:\Users\jorda\Documents\Datasets\COBOL-REPORTS\outfile.csv"
+          SELECT State-Country-Report ASSIGN TO DYNAMIC WS-StCntRpt-Path
           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        SD WorkFile.
        01 WorkData.
           02 WD-DateTime PIC X(20).
+          02 WD-Year PIC 9(4).
+          02 WD-Month PIC 9(2).
+          02 WD-Day PIC 9(2).
+          02 WD-Hour PIC 9(2).
           02 WD-Location.
              03 WD-City PIC X(30) VALUE SPACES.
              03 WD-State PIC XX VALUE SPACES.
              03 WD-Country PIC XX VALUE SPACES.
              03 WD-Shape PIC X(15) VALUE SPACES.
-             03 WD-Duration PIC X(10) VALUE ZEROS.
+             03 WD-Shape-Valid PIC X VALUE "N".
+             03 WD-Duration PIC 9(6) VALUE ZEROS.
+
+       SD WorkFile-Shape.
+       01 WorkData-Shape.
+          02 WDS-DateTime PIC X(20).
+          02 WDS-Year PIC 9(4).
+          02 WDS-Month PIC 9(2).
+          02 WDS-Day PIC 9(2).
+          02 WDS-Hour PIC 9(2).
+          02 WDS-Location.
+             03 WDS-City PIC X(30) VALUE SPACES.
+             03 WDS-State PIC XX VALUE SPACES.
+             03 WDS-Country PIC XX VALUE SPACES.
+             03 WDS-Shape PIC X(15) VALUE SPACES.
+             03 WDS-Shape-Valid PIC X VALUE "N".
+             03 WDS-Duration PIC 9(6) VALUE ZEROS.
+
+       SD WorkFile-Date.
+       01 WorkData-Date.
+          02 WDD-DateTime PIC X(20).
+          02 WDD-Year PIC 9(4).
+          02 WDD-Month PIC 9(2).
+          02 WDD-Day PIC 9(2).
+          02 WDD-Hour PIC 9(2).
+          02 WDD-Location.
+             03 WDD-City PIC X(30) VALUE SPACES.
+             03 WDD-State PIC XX VALUE SPACES.
+             03 WDD-Country PIC XX VALUE SPACES.
+             03 WDD-Shape PIC X(15) VALUE SPACES.
+             03 WDD-Shape-Valid PIC X VALUE "N".
+             03 WDD-Duration PIC 9(6) VALUE ZEROS.
+
+       SD WorkFile-Dedup.
+       01 WorkData-Dedup.
+          02 WDU-DateTime PIC X(20).
+          02 WDU-Year PIC 9(4).
+          02 WDU-Month PIC 9(2).
+          02 WDU-Day PIC 9(2).
+          02 WDU-Hour PIC 9(2).
+          02 WDU-Location.
+             03 WDU-City PIC X(30) VALUE SPACES.
+             03 WDU-State PIC XX VALUE SPACES.
+             03 WDU-Country PIC XX VALUE SPACES.
+             03 WDU-Shape PIC X(15) VALUE SPACES.
+             03 WDU-Shape-Valid PIC X VALUE "N".
+             03 WDU-Duration PIC 9(6) VALUE ZEROS.
 
        FD UFODATA.
        01 InputBuffer PIC X(300) VALUE SPACES.
@@ -48,66 +135,657 @@
        FD UFODATA-IN-Fixed.
        01 UFO-IN.
           02 UFO-IN-DateTime PIC X(20).
+          02 UFO-IN-Year PIC 9(4).
+          02 UFO-IN-Month PIC 9(2).
+          02 UFO-IN-Day PIC 9(2).
+          02 UFO-IN-Hour PIC 9(2).
           02 UFO-IN-Location.
              03 UFO-IN-City PIC X(30) VALUE SPACES.
              03 UFO-IN-State PIC XX VALUE SPACES.
              03 UFO-IN-Country PIC XX VALUE SPACES.
              03 UFO-IN-Shape PIC X(15) VALUE SPACES.
-             03 UFO-IN-Duration PIC X(10) VALUE ZEROS.
+             03 UFO-IN-Shape-Valid PIC X VALUE "N".
+             03 UFO-IN-Duration PIC 9(6) VALUE ZEROS.
 
        FD UFODATA-OUT-Fixed.
        01 PrintLine PIC X(300) VALUE SPACES.
 
+       FD Reject-File.
+       01 Reject-Record.
+          02 Reject-RowNum PIC 9(9).
+          02 Reject-Gap1 PIC X.
+          02 Reject-Reason PIC X(25).
+          02 Reject-Gap2 PIC X.
+          02 Reject-RawData PIC X(250).
+
+       FD Checkpoint-File.
+       01 Checkpoint-Record.
+          02 Ckpt-RowsProcessed PIC 9(9).
+          02 Ckpt-Status PIC X(10).
+
        FD SortedFile.
        01 SortedUFO-Data.
           02 Sorted-DateTime PIC X(20).
+          02 Sorted-Year PIC 9(4).
+          02 Sorted-Month PIC 9(2).
+          02 Sorted-Day PIC 9(2).
+          02 Sorted-Hour PIC 9(2).
           02 Sorted-Location.
              03 Sorted-City PIC X(30) VALUE SPACES.
              03 Sorted-State PIC XX VALUE SPACES.
              03 Sorted-Country PIC XX VALUE SPACES.
              03 Sorted-Shape PIC X(15) VALUE SPACES.
-             03 Sorted-Duration PIC X(10) VALUE ZEROS.
-          02 Sorted-DateTime PIC X(20).
+             03 Sorted-Shape-Valid PIC X VALUE "N".
+             03 Sorted-Duration PIC 9(6) VALUE ZEROS.
+
+       FD SortedFile-Shape.
+       01 SortedUFO-Shape-Data.
+          02 SortShp-DateTime PIC X(20).
+          02 SortShp-Year PIC 9(4).
+          02 SortShp-Month PIC 9(2).
+          02 SortShp-Day PIC 9(2).
+          02 SortShp-Hour PIC 9(2).
+          02 SortShp-Location.
+             03 SortShp-City PIC X(30) VALUE SPACES.
+             03 SortShp-State PIC XX VALUE SPACES.
+             03 SortShp-Country PIC XX VALUE SPACES.
+             03 SortShp-Shape PIC X(15) VALUE SPACES.
+             03 SortShp-Shape-Valid PIC X VALUE "N".
+             03 SortShp-Duration PIC 9(6) VALUE ZEROS.
+
+       FD SortedFile-Date.
+       01 SortedUFO-Date-Data.
+          02 SortDte-DateTime PIC X(20).
+          02 SortDte-Year PIC 9(4).
+          02 SortDte-Month PIC 9(2).
+          02 SortDte-Day PIC 9(2).
+          02 SortDte-Hour PIC 9(2).
+          02 SortDte-Location.
+             03 SortDte-City PIC X(30) VALUE SPACES.
+             03 SortDte-State PIC XX VALUE SPACES.
+             03 SortDte-Country PIC XX VALUE SPACES.
+             03 SortDte-Shape PIC X(15) VALUE SPACES.
+             03 SortDte-Shape-Valid PIC X VALUE "N".
+             03 SortDte-Duration PIC 9(6) VALUE ZEROS.
+
+       FD Dedup-Sorted-File.
+       01 Dedup-Sorted-Data.
+          02 Dedup-DateTime PIC X(20).
+          02 Dedup-Year PIC 9(4).
+          02 Dedup-Month PIC 9(2).
+          02 Dedup-Day PIC 9(2).
+          02 Dedup-Hour PIC 9(2).
+          02 Dedup-Location.
+             03 Dedup-City PIC X(30) VALUE SPACES.
+             03 Dedup-State PIC XX VALUE SPACES.
+             03 Dedup-Country PIC XX VALUE SPACES.
+             03 Dedup-Shape PIC X(15) VALUE SPACES.
+             03 Dedup-Shape-Valid PIC X VALUE "N".
+             03 Dedup-Duration PIC 9(6) VALUE ZEROS.
+
+       FD Duplicate-Report.
+       01 Duplicate-Report-Line PIC X(132) VALUE SPACES.
+
+       FD Sorted-Data-Out.
+       01 Summary-Report-Line PIC X(132) VALUE SPACES.
+
+       FD State-Country-Report.
+       01 StCnt-Report-Line PIC X(132) VALUE SPACES.
 
        WORKING-STORAGE SECTION.
+      ******************************************************************
+      * File path parameters - each defaults to the original
+      * workstation path but can be overridden with an environment
+      * variable named for the JCL-style DD it represents, so the
+      * program can be pointed at a different dataset/environment
+      * without a recompile.
+      ******************************************************************
+       01 WS-File-Paths.
+          02 WS-UFODATA-Path PIC X(250).
+          02 WS-UFOOUT-Path PIC X(250).
+          02 WS-RejFile-Path PIC X(250).
+          02 WS-Ckpt-Path PIC X(250).
+          02 WS-SortedFile-Path PIC X(250).
+          02 WS-SortShape-Path PIC X(250).
+          02 WS-SortDate-Path PIC X(250).
+          02 WS-Dedup-Path PIC X(250).
+          02 WS-DupRpt-Path PIC X(250).
+          02 WS-SortedOut-Path PIC X(250).
+          02 WS-StCntRpt-Path PIC X(250).
+
+       01 WS-Env-Value PIC X(250).
+
+       COPY "shapecode.cpy".
+
+      ******************************************************************
+      * ParseCSV working fields
+      ******************************************************************
        01 Prn-Data.
           02 Prn-DateTime PIC X(20).
+          02 Prn-Year PIC 9(4).
+          02 Prn-Month PIC 9(2).
+          02 Prn-Day PIC 9(2).
+          02 Prn-Hour PIC 9(2).
           02 Prn-Location.
-             03 Prn-City PIC X(30)BB VALUE SPACES.
-             03 Prn-State PIC XXBB VALUE SPACES.
-             03 Prn-Country PIC XXBB VALUE SPACES.
-             03 Prn-Shape PIC X(15)BB VALUE SPACES.
-             03 Prn-Duration PIC X(10) VALUE ZEROS.
+             03 Prn-City PIC X(30) VALUE SPACES.
+             03 Prn-State PIC XX VALUE SPACES.
+             03 Prn-Country PIC XX VALUE SPACES.
+             03 Prn-Shape PIC X(15) VALUE SPACES.
+             03 Prn-Shape-Valid PIC X VALUE "N".
+             03 Prn-Duration PIC 9(6) VALUE ZEROS.
+
        01 BOB.
           88 bob-EOF VALUE HIGH-VALUE.
           02 bob-2 PIC X.
 
+       01 WS-Row-Counters.
+          02 WS-Row-Number PIC 9(9) VALUE ZERO.
+          02 WS-Skip-Count PIC 9(9) VALUE ZERO.
+          02 WS-Accept-Count PIC 9(9) VALUE ZERO.
+          02 WS-Reject-Count PIC 9(9) VALUE ZERO.
+          02 WS-Field-Count PIC 9(2) VALUE ZERO.
+
+       01 WS-Row-Flags.
+          02 WS-Row-Bad PIC X VALUE "N".
+             88 Row-Is-Bad VALUE "Y".
+          02 WS-Reject-Reason PIC X(25) VALUE SPACES.
+
+       01 WS-Duration-Work.
+          02 WS-Duration-Raw PIC X(15) VALUE SPACES.
+          02 WS-Duration-Upper PIC X(15) VALUE SPACES.
+          02 WS-Dur-Token1 PIC X(15) VALUE SPACES.
+          02 WS-Dur-Token-Rest PIC X(15) VALUE SPACES.
+          02 WS-Dur-Numerator PIC X(5) VALUE SPACES.
+          02 WS-Dur-Denominator PIC X(5) VALUE SPACES.
+          02 WS-Dur-Number PIC 9(6) VALUE ZERO.
+          02 WS-Dur-Ptr PIC 9(4) VALUE ZERO.
+
+       01 WS-DateTime-Work.
+          02 WS-DT-Month PIC X(4) VALUE SPACES.
+          02 WS-DT-Day PIC X(4) VALUE SPACES.
+          02 WS-DT-YearTime PIC X(12) VALUE SPACES.
+          02 WS-DT-Year PIC X(4) VALUE SPACES.
+          02 WS-DT-Time PIC X(8) VALUE SPACES.
+          02 WS-DT-Hour PIC X(4) VALUE SPACES.
+          02 WS-DT-Minute PIC X(4) VALUE SPACES.
+
+       01 WS-Shape-Work.
+          02 WS-Shape-Upper PIC X(15) VALUE SPACES.
+          02 WS-Shape-Idx PIC 9(4) VALUE ZERO.
+          02 WS-Shape-Found PIC X VALUE "N".
+             88 Shape-Was-Found VALUE "Y".
+
+      ******************************************************************
+      * Checkpoint/restart working fields
+      ******************************************************************
+       01 WS-Checkpoint-Work.
+          02 WS-Ckpt-Count PIC 9(9) VALUE ZERO.
+          02 WS-Ckpt-Exists PIC X VALUE "N".
+             88 Ckpt-File-Present VALUE "Y".
+          02 WS-Ckpt-File-Status PIC XX VALUE "00".
+          02 WS-Ckpt-Run-Complete PIC X VALUE "N".
+             88 Ckpt-Run-Is-Complete VALUE "Y".
+
+      ******************************************************************
+      * Summary report (Sorted-Data-Out) working fields
+      ******************************************************************
+       01 WS-Summary-Work.
+          02 WS-Sum-Prev-Country PIC XX VALUE SPACES.
+          02 WS-Sum-Prev-State PIC XX VALUE SPACES.
+          02 WS-Sum-Line-Count PIC 9(4) VALUE ZERO.
+          02 WS-Sum-Page-Count PIC 9(4) VALUE ZERO.
+          02 WS-Sum-Lines-Per-Page PIC 9(4) VALUE 50.
+          02 WS-Sum-Country-Count PIC 9(7) VALUE ZERO.
+          02 WS-Sum-State-Count PIC 9(7) VALUE ZERO.
+          02 WS-Sum-Grand-Total PIC 9(9) VALUE ZERO.
+          02 WS-Sum-First-Record PIC X VALUE "Y".
+             88 Sum-Is-First-Record VALUE "Y".
+
+       01 Report-Heading-1 PIC X(132) VALUE
+          "ALIEN SIGHTINGS - STATE/COUNTRY SUMMARY REPORT".
+       01 Report-Heading-2 PIC X(132) VALUE
+          "COUNTRY STATE CITY             SHAPE      SECONDS DATE".
+       01 Report-Page-Line PIC X(40) VALUE SPACES.
+       01 Report-Detail-Line PIC X(132) VALUE SPACES.
+       01 Report-Break-Line PIC X(132) VALUE SPACES.
+
+      ******************************************************************
+      * State/country aggregation + ranking report
+      ******************************************************************
+       01 WS-State-Table.
+          02 WS-State-Entry OCCURS 100 TIMES.
+             03 WS-State-Code PIC XX.
+             03 WS-State-Country PIC XX.
+             03 WS-State-Count PIC 9(7).
+       01 WS-State-Entries PIC 9(4) VALUE ZERO.
+
+       01 WS-Country-Table.
+          02 WS-Country-Entry OCCURS 30 TIMES.
+             03 WS-Country-Code PIC XX.
+             03 WS-Country-Count PIC 9(7).
+       01 WS-Country-Entries PIC 9(4) VALUE ZERO.
+       01 WS-Country-Overflow-Count PIC 9(7) VALUE ZERO.
+       01 WS-State-Overflow-Count PIC 9(7) VALUE ZERO.
+
+       01 WS-Rank-Work.
+          02 WS-Rank-I PIC 9(4) VALUE ZERO.
+          02 WS-Rank-J PIC 9(4) VALUE ZERO.
+          02 WS-Rank-Best PIC 9(4) VALUE ZERO.
+          02 WS-Rank-Temp-Code PIC XX.
+          02 WS-Rank-Temp-Country PIC XX.
+          02 WS-Rank-Temp-Count PIC 9(7).
+          02 WS-Rank-Found PIC X VALUE "N".
+             88 Rank-Entry-Was-Found VALUE "Y".
+
+      ******************************************************************
+      * Duplicate detection working fields
+      ******************************************************************
+       01 WS-Dedup-Work.
+          02 WS-Dedup-First PIC X VALUE "Y".
+             88 Dedup-Is-First VALUE "Y".
+          02 WS-Dedup-Total PIC 9(9) VALUE ZERO.
+          02 WS-Dedup-Unique PIC 9(9) VALUE ZERO.
+          02 WS-Dedup-Duplicates PIC 9(9) VALUE ZERO.
+          02 WS-Prev-Key.
+             03 WS-Prev-DateTime PIC X(20).
+             03 WS-Prev-City PIC X(30).
+             03 WS-Prev-State PIC XX.
+             03 WS-Prev-Country PIC XX.
+             03 WS-Prev-Shape PIC X(15).
+             03 WS-Prev-Duration PIC 9(6).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "******STARTING PARSE AND SORT*****"
-            PERFORM ParseCSV THRU SortCSVFile
+            PERFORM INIT-FILE-PATHS
+            PERFORM ParseCSV
+            PERFORM SortCSVFile
+            PERFORM DetectDuplicates
+            PERFORM BuildSummaryReport
+            PERFORM BuildStateCountryReport
+            DISPLAY "******DONE*****"
             STOP RUN.
 
+      ******************************************************************
+      * INIT-FILE-PATHS - resolve each file assignment from an
+      * environment variable (acting as the JCL DD name for this
+      * file) and fall back to the original workstation path when
+      * the variable isn't set, so existing setups keep working.
+      ******************************************************************
+       INIT-FILE-PATHS.
+            MOVE "C:\Users\jorda\Documents\Datasets\archive\
+      -     "complete-csv.csv" TO WS-UFODATA-Path
+            MOVE SPACES TO WS-Env-Value
+            ACCEPT WS-Env-Value FROM ENVIRONMENT "UFODATA"
+            IF WS-Env-Value NOT = SPACES
+               MOVE WS-Env-Value TO WS-UFODATA-Path
+            END-IF
+
+            MOVE "C:\Users\jorda\Documents\Datasets\archive\
+      -     "tempfile.csv" TO WS-UFOOUT-Path
+            MOVE SPACES TO WS-Env-Value
+            ACCEPT WS-Env-Value FROM ENVIRONMENT "UFOOUT"
+            IF WS-Env-Value NOT = SPACES
+               MOVE WS-Env-Value TO WS-UFOOUT-Path
+            END-IF
+
+            MOVE "C:\Users\jorda\Documents\Datasets\archive\
+      -     "rejects.csv" TO WS-RejFile-Path
+            MOVE SPACES TO WS-Env-Value
+            ACCEPT WS-Env-Value FROM ENVIRONMENT "REJFILE"
+            IF WS-Env-Value NOT = SPACES
+               MOVE WS-Env-Value TO WS-RejFile-Path
+            END-IF
+
+            MOVE "C:\Users\jorda\Documents\Datasets\archive\
+      -     "checkpoint.dat" TO WS-Ckpt-Path
+            MOVE SPACES TO WS-Env-Value
+            ACCEPT WS-Env-Value FROM ENVIRONMENT "CKPTFILE"
+            IF WS-Env-Value NOT = SPACES
+               MOVE WS-Env-Value TO WS-Ckpt-Path
+            END-IF
+
+            MOVE "C:\Users\jorda\Documents\Datasets\COBOL-REPORTS\
+      -     "ALIEN-REPORT.csv" TO WS-SortedFile-Path
+            MOVE SPACES TO WS-Env-Value
+            ACCEPT WS-Env-Value FROM ENVIRONMENT "SORTFILE"
+            IF WS-Env-Value NOT = SPACES
+               MOVE WS-Env-Value TO WS-SortedFile-Path
+            END-IF
+
+            MOVE "C:\Users\jorda\Documents\Datasets\COBOL-REPORTS\
+      -     "ALIEN-BY-SHAPE.csv" TO WS-SortShape-Path
+            MOVE SPACES TO WS-Env-Value
+            ACCEPT WS-Env-Value FROM ENVIRONMENT "SORTSHP"
+            IF WS-Env-Value NOT = SPACES
+               MOVE WS-Env-Value TO WS-SortShape-Path
+            END-IF
+
+            MOVE "C:\Users\jorda\Documents\Datasets\COBOL-REPORTS\
+      -     "ALIEN-BY-DATE.csv" TO WS-SortDate-Path
+            MOVE SPACES TO WS-Env-Value
+            ACCEPT WS-Env-Value FROM ENVIRONMENT "SORTDTE"
+            IF WS-Env-Value NOT = SPACES
+               MOVE WS-Env-Value TO WS-SortDate-Path
+            END-IF
+
+            MOVE "C:\Users\jorda\Documents\Datasets\archive\
+      -     "dedup-sorted.csv" TO WS-Dedup-Path
+            MOVE SPACES TO WS-Env-Value
+            ACCEPT WS-Env-Value FROM ENVIRONMENT "DEDUPFIL"
+            IF WS-Env-Value NOT = SPACES
+               MOVE WS-Env-Value TO WS-Dedup-Path
+            END-IF
+
+            MOVE "C:\Users\jorda\Documents\Datasets\COBOL-REPORTS\
+      -     "DUPLICATES.csv" TO WS-DupRpt-Path
+            MOVE SPACES TO WS-Env-Value
+            ACCEPT WS-Env-Value FROM ENVIRONMENT "DUPRPT"
+            IF WS-Env-Value NOT = SPACES
+               MOVE WS-Env-Value TO WS-DupRpt-Path
+            END-IF
+
+            MOVE "C:\Users\jorda\Documents\Datasets\COBOL-REPORTS\
+      -     "outfile.csv" TO WS-SortedOut-Path
+            MOVE SPACES TO WS-Env-Value
+            ACCEPT WS-Env-Value FROM ENVIRONMENT "SORTOUT"
+            IF WS-Env-Value NOT = SPACES
+               MOVE WS-Env-Value TO WS-SortedOut-Path
+            END-IF
+
+            MOVE "C:\Users\jorda\Documents\Datasets\COBOL-REPORTS\
+      -     "STATE-COUNTRY.csv" TO WS-StCntRpt-Path
+            MOVE SPACES TO WS-Env-Value
+            ACCEPT WS-Env-Value FROM ENVIRONMENT "STCNTRPT"
+            IF WS-Env-Value NOT = SPACES
+               MOVE WS-Env-Value TO WS-StCntRpt-Path
+            END-IF.
+
+      ******************************************************************
+      * ParseCSV - reads the raw comma-delimited extract, validates
+      * and normalizes each row, writes the good rows out fixed-width
+      * for the sort step and routes malformed rows to the reject
+      * file with a reason code.  Supports checkpoint/restart so a
+      * rerun after an abend skips rows already processed.
+      ******************************************************************
        ParseCSV.
+            PERFORM Read-Checkpoint
+
             OPEN INPUT UFODATA
-            OPEN OUTPUT UFODATA-OUT-Fixed
+            IF Ckpt-File-Present AND WS-Ckpt-Count > 0
+               OPEN EXTEND UFODATA-OUT-Fixed
+               OPEN EXTEND Reject-File
+               MOVE WS-Ckpt-Count TO WS-Skip-Count
+               DISPLAY "RESUMING AFTER CHECKPOINT, SKIPPING "
+                  WS-Skip-Count " ROWS ALREADY PROCESSED"
+            ELSE
+               OPEN OUTPUT UFODATA-OUT-Fixed
+               OPEN OUTPUT Reject-File
+               MOVE ZERO TO WS-Skip-Count
+            END-IF
+
             READ UFODATA
              AT END SET bob-EOF TO TRUE
             END-READ
-      *>       MOVE SPACES TO InputBuffer
+
+            PERFORM UNTIL bob-EOF OR WS-Row-Number >= WS-Skip-Count
+               ADD 1 TO WS-Row-Number
+               READ UFODATA
+                  AT END SET bob-EOF TO TRUE
+               END-READ
+            END-PERFORM
+
             PERFORM UNTIL bob-EOF
-             UNSTRING InputBuffer DELIMITED BY ","
-                INTO Prn-DateTime, Prn-City, Prn-State, Prn-Country,
-                Prn-Shape, Prn-Duration
-             END-UNSTRING
-             WRITE PrintLine FROM Prn-Data AFTER ADVANCING 1 LINE
-             READ UFODATA
-                AT END SET bob-EOF TO TRUE
-             END-READ
+               ADD 1 TO WS-Row-Number
+               PERFORM ParseOneRow
+               IF Row-Is-Bad
+                  PERFORM WriteRejectRow
+               ELSE
+                  PERFORM WriteGoodRow
+               END-IF
+
+               PERFORM Write-Checkpoint
+
+               READ UFODATA
+                  AT END SET bob-EOF TO TRUE
+               END-READ
             END-PERFORM
+
+            SET Ckpt-Run-Is-Complete TO TRUE
+            PERFORM Write-Checkpoint
+
             CLOSE UFODATA-OUT-Fixed
-            CLOSE UFODATA.
+            CLOSE Reject-File
+            CLOSE UFODATA
+
+            DISPLAY "ROWS READ: " WS-Row-Number
+            DISPLAY "ROWS ACCEPTED: " WS-Accept-Count
+            DISPLAY "ROWS REJECTED: " WS-Reject-Count.
+
+      ******************************************************************
+      * ParseOneRow - unstring, validate and normalize a single
+      * InputBuffer row into Prn-Data.
+      ******************************************************************
+       ParseOneRow.
+            MOVE SPACES TO WS-Row-Bad
+            MOVE SPACES TO WS-Reject-Reason
+            MOVE SPACES TO WS-Duration-Raw
+            MOVE ZERO TO WS-Field-Count
+            INITIALIZE Prn-Data
+
+            UNSTRING InputBuffer DELIMITED BY ","
+               INTO Prn-DateTime, Prn-City, Prn-State, Prn-Country,
+                    Prn-Shape, WS-Duration-Raw
+               TALLYING IN WS-Field-Count
+               ON OVERFLOW
+                  SET Row-Is-Bad TO TRUE
+                  MOVE "OVERFLOW-EXTRA-FIELDS" TO WS-Reject-Reason
+            END-UNSTRING
 
+            IF NOT Row-Is-Bad AND WS-Field-Count < 6
+               SET Row-Is-Bad TO TRUE
+               MOVE "FIELD-COUNT-MISMATCH" TO WS-Reject-Reason
+            END-IF
+
+            IF NOT Row-Is-Bad
+               PERFORM ParseDuration
+               PERFORM DecomposeDateTime
+               PERFORM ValidateShape
+            END-IF.
+
+      ******************************************************************
+      * ParseDuration - turns the free-text duration column into a
+      * validated whole-seconds value.  Handles plain seconds,
+      * "N minutes"/"N hours"/"N seconds" and simple "1/2 hour" style
+      * fractions.  Anything it cannot parse is stored as zero.
+      ******************************************************************
+       ParseDuration.
+            MOVE ZERO TO Prn-Duration
+            MOVE FUNCTION UPPER-CASE(WS-Duration-Raw) TO
+               WS-Duration-Upper
+
+            IF FUNCTION TRIM(WS-Duration-Raw) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-Duration-Raw) TO Prn-Duration
+            ELSE
+               UNSTRING WS-Duration-Upper DELIMITED BY SPACE
+                  INTO WS-Dur-Token1, WS-Dur-Token-Rest
+               END-UNSTRING
+
+               IF FUNCTION TRIM(WS-Dur-Token1) IS NUMERIC
+                  MOVE FUNCTION NUMVAL(WS-Dur-Token1) TO WS-Dur-Number
+                  EVALUATE TRUE
+                     WHEN WS-Dur-Token-Rest(1:4) = "HOUR"
+                        COMPUTE Prn-Duration = WS-Dur-Number * 3600
+                           ON SIZE ERROR
+                              MOVE ZERO TO Prn-Duration
+                        END-COMPUTE
+                     WHEN WS-Dur-Token-Rest(1:3) = "MIN"
+                        COMPUTE Prn-Duration = WS-Dur-Number * 60
+                           ON SIZE ERROR
+                              MOVE ZERO TO Prn-Duration
+                        END-COMPUTE
+                     WHEN WS-Dur-Token-Rest(1:3) = "SEC"
+                        MOVE WS-Dur-Number TO Prn-Duration
+                     WHEN OTHER
+                        MOVE ZERO TO Prn-Duration
+                  END-EVALUATE
+               ELSE
+                  IF WS-Dur-Token1(1:1) IS NUMERIC AND
+                     WS-Dur-Token1 (2:1) = "/"
+                     UNSTRING WS-Dur-Token1 DELIMITED BY "/"
+                        INTO WS-Dur-Numerator, WS-Dur-Denominator
+                     END-UNSTRING
+                     IF FUNCTION TRIM(WS-Dur-Numerator) IS NUMERIC AND
+                        FUNCTION TRIM(WS-Dur-Denominator) IS NUMERIC AND
+                        FUNCTION NUMVAL(WS-Dur-Denominator) NOT = ZERO
+                        IF WS-Dur-Token-Rest(1:4) = "HOUR"
+                           COMPUTE Prn-Duration =
+                              (FUNCTION NUMVAL(WS-Dur-Numerator) /
+                               FUNCTION NUMVAL(WS-Dur-Denominator))
+                               * 3600
+                              ON SIZE ERROR
+                                 MOVE ZERO TO Prn-Duration
+                           END-COMPUTE
+                        ELSE
+                           IF WS-Dur-Token-Rest(1:3) = "MIN"
+                              COMPUTE Prn-Duration =
+                                 (FUNCTION NUMVAL(WS-Dur-Numerator) /
+                                  FUNCTION NUMVAL(WS-Dur-Denominator))
+                                  * 60
+                                 ON SIZE ERROR
+                                    MOVE ZERO TO Prn-Duration
+                              END-COMPUTE
+                           ELSE
+                              MOVE ZERO TO Prn-Duration
+                           END-IF
+                        END-IF
+                     ELSE
+                        MOVE ZERO TO Prn-Duration
+                     END-IF
+                  ELSE
+                     MOVE ZERO TO Prn-Duration
+                  END-IF
+               END-IF
+            END-IF.
+
+      ******************************************************************
+      * DecomposeDateTime - splits the raw "MM/DD/YYYY HH:MM" style
+      * sighting timestamp into discrete year/month/day/hour fields
+      * for trend reporting, without discarding the original string.
+      ******************************************************************
+       DecomposeDateTime.
+            MOVE ZERO TO Prn-Year, Prn-Month, Prn-Day, Prn-Hour
+            MOVE SPACES TO WS-DT-Month, WS-DT-Day, WS-DT-YearTime
+            MOVE SPACES TO WS-DT-Year, WS-DT-Time
+            MOVE SPACES TO WS-DT-Hour, WS-DT-Minute
+
+            UNSTRING Prn-DateTime DELIMITED BY "/"
+               INTO WS-DT-Month, WS-DT-Day, WS-DT-YearTime
+            END-UNSTRING
+
+            UNSTRING WS-DT-YearTime DELIMITED BY SPACE
+               INTO WS-DT-Year, WS-DT-Time
+            END-UNSTRING
+
+            UNSTRING WS-DT-Time DELIMITED BY ":"
+               INTO WS-DT-Hour, WS-DT-Minute
+            END-UNSTRING
+
+            IF WS-DT-Month NOT = SPACES AND
+                  FUNCTION TRIM(WS-DT-Month) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-DT-Month) TO Prn-Month
+            END-IF
+            IF WS-DT-Day NOT = SPACES AND
+                  FUNCTION TRIM(WS-DT-Day) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-DT-Day) TO Prn-Day
+            END-IF
+            IF WS-DT-Year NOT = SPACES AND
+                  FUNCTION TRIM(WS-DT-Year) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-DT-Year) TO Prn-Year
+            END-IF
+            IF WS-DT-Hour NOT = SPACES AND
+                  FUNCTION TRIM(WS-DT-Hour) IS NUMERIC
+               MOVE FUNCTION NUMVAL(WS-DT-Hour) TO Prn-Hour
+            END-IF.
+
+      ******************************************************************
+      * ValidateShape - normalizes the shape text to upper case and
+      * checks it against the known-shape master table.  Unrecognized
+      * values are left as-is but flagged so shape reporting doesn't
+      * silently miscount them.
+      ******************************************************************
+       ValidateShape.
+            MOVE "N" TO WS-Shape-Found
+            MOVE FUNCTION UPPER-CASE(Prn-Shape) TO WS-Shape-Upper
+
+            PERFORM VARYING WS-Shape-Idx FROM 1 BY 1
+               UNTIL WS-Shape-Idx > WS-Shape-Master-Count
+                     OR Shape-Was-Found
+               IF WS-Shape-Upper = WS-Shape-Entry(WS-Shape-Idx)
+                  SET Shape-Was-Found TO TRUE
+               END-IF
+            END-PERFORM
+
+            IF Shape-Was-Found
+               MOVE WS-Shape-Upper TO Prn-Shape
+               MOVE "Y" TO Prn-Shape-Valid
+            ELSE
+               MOVE "N" TO Prn-Shape-Valid
+            END-IF.
+
+       WriteGoodRow.
+            WRITE PrintLine FROM Prn-Data
+            ADD 1 TO WS-Accept-Count.
+
+       WriteRejectRow.
+            INITIALIZE Reject-Record
+            MOVE WS-Row-Number TO Reject-RowNum
+            MOVE WS-Reject-Reason TO Reject-Reason
+            MOVE InputBuffer(1:250) TO Reject-RawData
+            WRITE Reject-Record
+            ADD 1 TO WS-Reject-Count.
+
+      ******************************************************************
+      * Read-Checkpoint / Write-Checkpoint - checkpoint support so a
+      * long ParseCSV run can be restarted partway through instead of
+      * reprocessing every row from scratch.  Written after every row
+      * so the checkpoint count always matches exactly what has been
+      * written to UFODATA-OUT-Fixed/Reject-File - never ahead of it.
+      ******************************************************************
+       Read-Checkpoint.
+            MOVE "N" TO WS-Ckpt-Exists
+            MOVE ZERO TO WS-Ckpt-Count
+            OPEN INPUT Checkpoint-File
+            IF WS-Ckpt-File-Status = "00" OR WS-Ckpt-File-Status = "05"
+               READ Checkpoint-File
+                  AT END CONTINUE
+                  NOT AT END
+                     IF Ckpt-Status = "INPROGRESS"
+                        MOVE Ckpt-RowsProcessed TO WS-Ckpt-Count
+                        MOVE "Y" TO WS-Ckpt-Exists
+                     END-IF
+               END-READ
+               CLOSE Checkpoint-File
+            END-IF
+            IF WS-Ckpt-File-Status = "35"
+               CONTINUE
+            END-IF.
+
+       Write-Checkpoint.
+            OPEN OUTPUT Checkpoint-File
+            MOVE WS-Row-Number TO Ckpt-RowsProcessed
+            IF Ckpt-Run-Is-Complete
+               MOVE "COMPLETE " TO Ckpt-Status
+            ELSE
+               MOVE "INPROGRESS" TO Ckpt-Status
+            END-IF
+            WRITE Checkpoint-Record
+            CLOSE Checkpoint-File.
+
+      ******************************************************************
+      * SortCSVFile - existing geography sort plus shape and date
+      * sort orders, all built off the same fixed-width parse output.
+      ******************************************************************
        SortCSVFile.
             SORT WorkFile ON ASCENDING KEY WD-Country
              ON ASCENDING KEY WD-State
@@ -115,4 +793,364 @@
              WITH DUPLICATES IN ORDER
              USING UFODATA-IN-Fixed GIVING SortedFile.
 
+            SORT WorkFile-Shape ON ASCENDING KEY WDS-Shape
+             ON ASCENDING KEY WDS-Year
+             ON ASCENDING KEY WDS-Month
+             ON ASCENDING KEY WDS-Day
+             ON ASCENDING KEY WDS-Hour
+             WITH DUPLICATES IN ORDER
+             USING UFODATA-IN-Fixed GIVING SortedFile-Shape.
+
+            SORT WorkFile-Date ON ASCENDING KEY WDD-Year
+             ON ASCENDING KEY WDD-Month
+             ON ASCENDING KEY WDD-Day
+             ON ASCENDING KEY WDD-Hour
+             WITH DUPLICATES IN ORDER
+             USING UFODATA-IN-Fixed GIVING SortedFile-Date.
+
+       DetectDuplicates.
+            SORT WorkFile-Dedup ON ASCENDING KEY WDU-DateTime
+             ON ASCENDING KEY WDU-City
+             ON ASCENDING KEY WDU-State
+             ON ASCENDING KEY WDU-Country
+             ON ASCENDING KEY WDU-Shape
+             ON ASCENDING KEY WDU-Duration
+             WITH DUPLICATES IN ORDER
+             USING UFODATA-IN-Fixed GIVING Dedup-Sorted-File
+
+            OPEN INPUT Dedup-Sorted-File
+            OPEN OUTPUT Duplicate-Report
+            MOVE SPACE TO bob-2
+
+            MOVE SPACES TO Duplicate-Report-Line
+            MOVE "DUPLICATE SIGHTINGS AUDIT REPORT" TO
+               Duplicate-Report-Line
+            WRITE Duplicate-Report-Line AFTER ADVANCING 1 LINE
+
+            READ Dedup-Sorted-File
+               AT END SET bob-EOF TO TRUE
+            END-READ
+
+            PERFORM UNTIL bob-EOF
+               ADD 1 TO WS-Dedup-Total
+               IF NOT Dedup-Is-First AND
+                  Dedup-DateTime = WS-Prev-DateTime AND
+                  Dedup-City = WS-Prev-City AND
+                  Dedup-State = WS-Prev-State AND
+                  Dedup-Country = WS-Prev-Country AND
+                  Dedup-Shape = WS-Prev-Shape AND
+                  Dedup-Duration = WS-Prev-Duration
+                  ADD 1 TO WS-Dedup-Duplicates
+                  MOVE SPACES TO Duplicate-Report-Line
+                  STRING "DUPLICATE: " Dedup-DateTime " "
+                     Dedup-City " " Dedup-State " " Dedup-Country
+                     " " Dedup-Shape
+                     DELIMITED BY SIZE INTO Duplicate-Report-Line
+                  WRITE Duplicate-Report-Line AFTER ADVANCING 1 LINE
+               ELSE
+                  ADD 1 TO WS-Dedup-Unique
+               END-IF
+
+               MOVE "N" TO WS-Dedup-First
+               MOVE Dedup-DateTime TO WS-Prev-DateTime
+               MOVE Dedup-City TO WS-Prev-City
+               MOVE Dedup-State TO WS-Prev-State
+               MOVE Dedup-Country TO WS-Prev-Country
+               MOVE Dedup-Shape TO WS-Prev-Shape
+               MOVE Dedup-Duration TO WS-Prev-Duration
+
+               READ Dedup-Sorted-File
+                  AT END SET bob-EOF TO TRUE
+               END-READ
+            END-PERFORM
+
+            MOVE SPACES TO Duplicate-Report-Line
+            WRITE Duplicate-Report-Line AFTER ADVANCING 1 LINE
+            MOVE SPACES TO Duplicate-Report-Line
+            STRING "TOTAL RECORDS: " WS-Dedup-Total
+               DELIMITED BY SIZE INTO Duplicate-Report-Line
+            WRITE Duplicate-Report-Line AFTER ADVANCING 1 LINE
+            MOVE SPACES TO Duplicate-Report-Line
+            STRING "UNIQUE SIGHTINGS: " WS-Dedup-Unique
+               DELIMITED BY SIZE INTO Duplicate-Report-Line
+            WRITE Duplicate-Report-Line AFTER ADVANCING 1 LINE
+            MOVE SPACES TO Duplicate-Report-Line
+            STRING "DUPLICATE SIGHTINGS: " WS-Dedup-Duplicates
+               DELIMITED BY SIZE INTO Duplicate-Report-Line
+            WRITE Duplicate-Report-Line AFTER ADVANCING 1 LINE
+
+            CLOSE Duplicate-Report
+            CLOSE Dedup-Sorted-File.
+
+      ******************************************************************
+      * BuildSummaryReport - columnar report off SortedFile with
+      * country/state headers, page breaks and per-country record
+      * counts.  This is what Sorted-Data-Out/outfile.csv now holds.
+      ******************************************************************
+       BuildSummaryReport.
+            OPEN INPUT SortedFile
+            OPEN OUTPUT Sorted-Data-Out
+
+            MOVE ZERO TO WS-Sum-Line-Count, WS-Sum-Page-Count
+            MOVE ZERO TO WS-Sum-Country-Count, WS-Sum-Grand-Total
+            MOVE SPACES TO WS-Sum-Prev-Country, WS-Sum-Prev-State
+            MOVE "Y" TO WS-Sum-First-Record
+            MOVE SPACE TO bob-2
+
+            READ SortedFile
+               AT END SET bob-EOF TO TRUE
+            END-READ
+
+            PERFORM UNTIL bob-EOF
+               IF Sum-Is-First-Record OR
+                  Sorted-Country NOT = WS-Sum-Prev-Country
+                  IF NOT Sum-Is-First-Record
+                     PERFORM Write-Country-Total
+                  END-IF
+                  PERFORM Write-Page-Header
+                  MOVE Sorted-Country TO WS-Sum-Prev-Country
+                  MOVE ZERO TO WS-Sum-Country-Count
+               END-IF
+
+               IF WS-Sum-Line-Count >= WS-Sum-Lines-Per-Page
+                  PERFORM Write-Page-Header
+               END-IF
+
+               MOVE SPACES TO Report-Detail-Line
+               STRING Sorted-Country "     " Sorted-State "     "
+                  Sorted-City "     " Sorted-Shape "     "
+                  Sorted-Duration "     " Sorted-DateTime
+                  DELIMITED BY SIZE INTO Report-Detail-Line
+               WRITE Summary-Report-Line FROM Report-Detail-Line
+                  AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-Sum-Line-Count
+               ADD 1 TO WS-Sum-Country-Count
+               ADD 1 TO WS-Sum-Grand-Total
+               MOVE "N" TO WS-Sum-First-Record
+
+               READ SortedFile
+                  AT END SET bob-EOF TO TRUE
+               END-READ
+            END-PERFORM
+
+            IF WS-Sum-Grand-Total > ZERO
+               PERFORM Write-Country-Total
+            END-IF
+
+            MOVE SPACES TO Summary-Report-Line
+            STRING "GRAND TOTAL SIGHTINGS: " WS-Sum-Grand-Total
+               DELIMITED BY SIZE INTO Summary-Report-Line
+            WRITE Summary-Report-Line AFTER ADVANCING 2 LINES
+
+            CLOSE Sorted-Data-Out
+            CLOSE SortedFile.
+
+       Write-Page-Header.
+            ADD 1 TO WS-Sum-Page-Count
+            MOVE ZERO TO WS-Sum-Line-Count
+            IF WS-Sum-Page-Count > 1
+               MOVE SPACES TO Summary-Report-Line
+               WRITE Summary-Report-Line AFTER ADVANCING PAGE
+            END-IF
+            WRITE Summary-Report-Line FROM Report-Heading-1
+               AFTER ADVANCING 1 LINE
+            MOVE SPACES TO Report-Page-Line
+            STRING "PAGE " WS-Sum-Page-Count
+               DELIMITED BY SIZE INTO Report-Page-Line
+            WRITE Summary-Report-Line FROM Report-Page-Line
+               AFTER ADVANCING 1 LINE
+            WRITE Summary-Report-Line FROM Report-Heading-2
+               AFTER ADVANCING 2 LINES
+            ADD 4 TO WS-Sum-Line-Count.
+
+       Write-Country-Total.
+            MOVE SPACES TO Report-Break-Line
+            STRING "  --- COUNTRY " WS-Sum-Prev-Country
+               " RECORD COUNT: " WS-Sum-Country-Count " ---"
+               DELIMITED BY SIZE INTO Report-Break-Line
+            WRITE Summary-Report-Line FROM Report-Break-Line
+               AFTER ADVANCING 1 LINE
+            ADD 1 TO WS-Sum-Line-Count.
+
+      ******************************************************************
+      * BuildStateCountryReport - rolls SortedFile up into per-state
+      * and per-country sighting counts, ranked highest to lowest.
+      ******************************************************************
+       BuildStateCountryReport.
+            MOVE ZERO TO WS-State-Entries, WS-Country-Entries
+            MOVE ZERO TO WS-Country-Overflow-Count,
+               WS-State-Overflow-Count
+
+            OPEN INPUT SortedFile
+            MOVE SPACE TO bob-2
+
+            READ SortedFile
+               AT END SET bob-EOF TO TRUE
+            END-READ
+
+            PERFORM UNTIL bob-EOF
+               PERFORM Accumulate-State-Country
+               READ SortedFile
+                  AT END SET bob-EOF TO TRUE
+               END-READ
+            END-PERFORM
+            CLOSE SortedFile
+
+            PERFORM Rank-Country-Table
+            PERFORM Rank-State-Table
+
+            OPEN OUTPUT State-Country-Report
+
+            MOVE SPACES TO StCnt-Report-Line
+            MOVE "SIGHTINGS BY COUNTRY (RANKED)" TO StCnt-Report-Line
+            WRITE StCnt-Report-Line AFTER ADVANCING 1 LINE
+
+            PERFORM VARYING WS-Rank-I FROM 1 BY 1
+               UNTIL WS-Rank-I > WS-Country-Entries
+               MOVE SPACES TO StCnt-Report-Line
+               STRING WS-Rank-I ". " WS-Country-Code(WS-Rank-I)
+                  "  " WS-Country-Count(WS-Rank-I)
+                  DELIMITED BY SIZE INTO StCnt-Report-Line
+               WRITE StCnt-Report-Line AFTER ADVANCING 1 LINE
+            END-PERFORM
+
+            MOVE SPACES TO StCnt-Report-Line
+            WRITE StCnt-Report-Line AFTER ADVANCING 2 LINES
+            MOVE SPACES TO StCnt-Report-Line
+            MOVE "SIGHTINGS BY STATE (RANKED)" TO StCnt-Report-Line
+            WRITE StCnt-Report-Line AFTER ADVANCING 1 LINE
+
+            PERFORM VARYING WS-Rank-I FROM 1 BY 1
+               UNTIL WS-Rank-I > WS-State-Entries
+               MOVE SPACES TO StCnt-Report-Line
+               STRING WS-Rank-I ". " WS-State-Code(WS-Rank-I)
+                  " (" WS-State-Country(WS-Rank-I) ") "
+                  WS-State-Count(WS-Rank-I)
+                  DELIMITED BY SIZE INTO StCnt-Report-Line
+               WRITE StCnt-Report-Line AFTER ADVANCING 1 LINE
+            END-PERFORM
+
+            IF WS-Country-Overflow-Count > ZERO OR
+               WS-State-Overflow-Count > ZERO
+               MOVE SPACES TO StCnt-Report-Line
+               WRITE StCnt-Report-Line AFTER ADVANCING 2 LINES
+               MOVE SPACES TO StCnt-Report-Line
+               STRING "WARNING: " WS-Country-Overflow-Count
+                  " COUNTRY(IES) AND " WS-State-Overflow-Count
+                  " STATE(S) EXCEEDED TABLE CAPACITY AND WERE"
+                  " OMITTED FROM THIS REPORT"
+                  DELIMITED BY SIZE INTO StCnt-Report-Line
+               WRITE StCnt-Report-Line AFTER ADVANCING 1 LINE
+            END-IF
+
+            CLOSE State-Country-Report.
+
+       Accumulate-State-Country.
+            MOVE "N" TO WS-Rank-Found
+            PERFORM VARYING WS-Rank-I FROM 1 BY 1
+               UNTIL WS-Rank-I > WS-Country-Entries
+                     OR Rank-Entry-Was-Found
+               IF WS-Country-Code(WS-Rank-I) = Sorted-Country
+                  ADD 1 TO WS-Country-Count(WS-Rank-I)
+                  SET Rank-Entry-Was-Found TO TRUE
+               END-IF
+            END-PERFORM
+            IF NOT Rank-Entry-Was-Found
+               IF WS-Country-Entries < 30
+                  ADD 1 TO WS-Country-Entries
+                  MOVE Sorted-Country TO
+                     WS-Country-Code(WS-Country-Entries)
+                  MOVE 1 TO WS-Country-Count(WS-Country-Entries)
+               ELSE
+                  ADD 1 TO WS-Country-Overflow-Count
+                  DISPLAY "WARNING: COUNTRY TABLE FULL, DROPPING "
+                     Sorted-Country " FROM STATE/COUNTRY REPORT"
+               END-IF
+            END-IF
+
+            MOVE "N" TO WS-Rank-Found
+            PERFORM VARYING WS-Rank-I FROM 1 BY 1
+               UNTIL WS-Rank-I > WS-State-Entries
+                     OR Rank-Entry-Was-Found
+               IF WS-State-Code(WS-Rank-I) = Sorted-State AND
+                  WS-State-Country(WS-Rank-I) = Sorted-Country
+                  ADD 1 TO WS-State-Count(WS-Rank-I)
+                  SET Rank-Entry-Was-Found TO TRUE
+               END-IF
+            END-PERFORM
+            IF NOT Rank-Entry-Was-Found
+               IF WS-State-Entries < 100
+                  ADD 1 TO WS-State-Entries
+                  MOVE Sorted-State TO
+                     WS-State-Code(WS-State-Entries)
+                  MOVE Sorted-Country TO
+                     WS-State-Country(WS-State-Entries)
+                  MOVE 1 TO WS-State-Count(WS-State-Entries)
+               ELSE
+                  ADD 1 TO WS-State-Overflow-Count
+                  DISPLAY "WARNING: STATE TABLE FULL, DROPPING "
+                     Sorted-State " (" Sorted-Country
+                     ") FROM STATE/COUNTRY REPORT"
+               END-IF
+            END-IF.
+
+       Rank-Country-Table.
+            PERFORM VARYING WS-Rank-I FROM 1 BY 1
+               UNTIL WS-Rank-I >= WS-Country-Entries
+               MOVE WS-Rank-I TO WS-Rank-Best
+               PERFORM VARYING WS-Rank-J FROM WS-Rank-I BY 1
+                  UNTIL WS-Rank-J > WS-Country-Entries
+                  IF WS-Country-Count(WS-Rank-J) >
+                     WS-Country-Count(WS-Rank-Best)
+                     MOVE WS-Rank-J TO WS-Rank-Best
+                  END-IF
+               END-PERFORM
+               IF WS-Rank-Best NOT = WS-Rank-I
+                  MOVE WS-Country-Code(WS-Rank-I) TO
+                     WS-Rank-Temp-Code
+                  MOVE WS-Country-Count(WS-Rank-I) TO
+                     WS-Rank-Temp-Count
+                  MOVE WS-Country-Code(WS-Rank-Best) TO
+                     WS-Country-Code(WS-Rank-I)
+                  MOVE WS-Country-Count(WS-Rank-Best) TO
+                     WS-Country-Count(WS-Rank-I)
+                  MOVE WS-Rank-Temp-Code TO
+                     WS-Country-Code(WS-Rank-Best)
+                  MOVE WS-Rank-Temp-Count TO
+                     WS-Country-Count(WS-Rank-Best)
+               END-IF
+            END-PERFORM.
+
+       Rank-State-Table.
+            PERFORM VARYING WS-Rank-I FROM 1 BY 1
+               UNTIL WS-Rank-I >= WS-State-Entries
+               MOVE WS-Rank-I TO WS-Rank-Best
+               PERFORM VARYING WS-Rank-J FROM WS-Rank-I BY 1
+                  UNTIL WS-Rank-J > WS-State-Entries
+                  IF WS-State-Count(WS-Rank-J) >
+                     WS-State-Count(WS-Rank-Best)
+                     MOVE WS-Rank-J TO WS-Rank-Best
+                  END-IF
+               END-PERFORM
+               IF WS-Rank-Best NOT = WS-Rank-I
+                  MOVE WS-State-Code(WS-Rank-I) TO WS-Rank-Temp-Code
+                  MOVE WS-State-Country(WS-Rank-I) TO
+                     WS-Rank-Temp-Country
+                  MOVE WS-State-Count(WS-Rank-I) TO
+                     WS-Rank-Temp-Count
+                  MOVE WS-State-Code(WS-Rank-Best) TO
+                     WS-State-Code(WS-Rank-I)
+                  MOVE WS-State-Country(WS-Rank-Best) TO
+                     WS-State-Country(WS-Rank-I)
+                  MOVE WS-State-Count(WS-Rank-Best) TO
+                     WS-State-Count(WS-Rank-I)
+                  MOVE WS-Rank-Temp-Code TO
+                     WS-State-Code(WS-Rank-Best)
+                  MOVE WS-Rank-Temp-Country TO
+                     WS-State-Country(WS-Rank-Best)
+                  MOVE WS-Rank-Temp-Count TO
+                     WS-State-Count(WS-Rank-Best)
+               END-IF
+            END-PERFORM.
+
        END PROGRAM ALIEN-SIGHTINGS.
