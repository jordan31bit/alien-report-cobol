@@ -0,0 +1,37 @@
+      ******************************************************************
+      * SHAPECODE.CPY
+      * Master list of recognized UFO shape categories.  Used by
+      * ALIEN-SIGHTINGS to validate/normalize the free-text shape
+      * column coming out of the raw CSV extract.
+      ******************************************************************
+       01  WS-Shape-Master-Values.
+           05  FILLER PIC X(15) VALUE "CIRCLE".
+           05  FILLER PIC X(15) VALUE "TRIANGLE".
+           05  FILLER PIC X(15) VALUE "DISK".
+           05  FILLER PIC X(15) VALUE "LIGHT".
+           05  FILLER PIC X(15) VALUE "SPHERE".
+           05  FILLER PIC X(15) VALUE "FIREBALL".
+           05  FILLER PIC X(15) VALUE "OVAL".
+           05  FILLER PIC X(15) VALUE "FORMATION".
+           05  FILLER PIC X(15) VALUE "CHANGING".
+           05  FILLER PIC X(15) VALUE "CYLINDER".
+           05  FILLER PIC X(15) VALUE "DIAMOND".
+           05  FILLER PIC X(15) VALUE "CHEVRON".
+           05  FILLER PIC X(15) VALUE "EGG".
+           05  FILLER PIC X(15) VALUE "CIGAR".
+           05  FILLER PIC X(15) VALUE "FLASH".
+           05  FILLER PIC X(15) VALUE "RECTANGLE".
+           05  FILLER PIC X(15) VALUE "CROSS".
+           05  FILLER PIC X(15) VALUE "CONE".
+           05  FILLER PIC X(15) VALUE "DELTA".
+           05  FILLER PIC X(15) VALUE "FLARE".
+           05  FILLER PIC X(15) VALUE "TEARDROP".
+           05  FILLER PIC X(15) VALUE "HEXAGON".
+           05  FILLER PIC X(15) VALUE "ROUND".
+           05  FILLER PIC X(15) VALUE "UNKNOWN".
+           05  FILLER PIC X(15) VALUE "OTHER".
+
+       01  WS-Shape-Master-Table REDEFINES WS-Shape-Master-Values.
+           05  WS-Shape-Entry PIC X(15) OCCURS 25 TIMES.
+
+       01  WS-Shape-Master-Count PIC 9(4) VALUE 25.
